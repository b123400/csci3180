@@ -19,10 +19,21 @@
 000042 FILE-CONTROL.
 000043     SELECT IN-FILE
 000044         ASSIGN TO DISK
-000045         ORGANIZATION IS LINE SEQUENTIAL.
+000045         ORGANIZATION IS LINE SEQUENTIAL
+000045         FILE STATUS IS IN-FILE-STATUS.
 000043     SELECT OUT-FILE
-000044          ASSIGN TO DISK
+000044          ASSIGN TO DYNAMIC OUT-FILE-NAME
 000045          ORGANIZATION IS LINE SEQUENTIAL.
+000046     SELECT SUMMARY-FILE
+000047          ASSIGN TO DYNAMIC SUMMARY-FILE-NAME
+000048          ORGANIZATION IS LINE SEQUENTIAL.
+000048     SELECT CSV-FILE
+000048          ASSIGN TO DYNAMIC CSV-FILE-NAME
+000048          ORGANIZATION IS LINE SEQUENTIAL.
+000049     SELECT CHECKPOINT-FILE
+000049          ASSIGN TO DISK
+000049          ORGANIZATION IS LINE SEQUENTIAL
+000049          FILE STATUS IS CKPT-FILE-STATUS.
 000050*
 000060 DATA DIVISION.
 000061 FILE SECTION.
@@ -30,77 +41,526 @@
 000063       LABEL RECORDS ARE STANDARD
 000064       VALUE OF FILE-ID IS "input.txt".
 000065     01 THE-FILE.
+000065        03 SIGN-1  PIC X.
 000065        03 NUM-1   PIC 9.
 000066        03 NUM-2   PIC 9.
-000067        03 NOTHING PIC X.
+000067        03 FILLER  PIC X.
+000067        03 SIGN-2  PIC X.
 000068        03 NUM-3   PIC 9.
 000069        03 NUM-4   PIC 9.
+000069*   THE FIELDS BELOW ONLY APPLY TO CIRCLE/ARC DATASETS (WHERE
+000069*   REC-MODE IS "C" ON THE HEADER RECORD) - RADIUS AND THE ARC
+000069*   SWEEP IN DEGREES, 000 TO 000 MEANING A FULL CIRCLE
+000069        03 FILLER    PIC X.
+000069        03 REC-MODE  PIC X.
+000069        03 FILLER    PIC X.
+000069        03 RAD-1     PIC 9.
+000069        03 RAD-2     PIC 9.
+000069        03 FILLER    PIC X.
+000069        03 ARC-S-1   PIC 9.
+000069        03 ARC-S-2   PIC 9.
+000069        03 ARC-S-3   PIC 9.
+000069        03 FILLER    PIC X.
+000069        03 ARC-E-1   PIC 9.
+000069        03 ARC-E-2   PIC 9.
+000069        03 ARC-E-3   PIC 9.
+000069*   THE FIELD BELOW ONLY APPLIES TO LINE-MODE POINT RECORDS -
+000069*   WHICH SERIES (1-9) THE POINT BELONGS TO, SO SEVERAL
+000069*   POLYLINES CAN BE OVERLAID ON ONE GRID, EACH WITH ITS OWN
+000069*   SYMBOL. BLANK (THE NORMAL CASE, ONE POLYLINE PER DATASET)
+000069*   DEFAULTS TO SERIES 1.
+000069        03 FILLER      PIC X.
+000069        03 SERIES-ID-F PIC 9.
+000069*   A RECORD WITH "G" IN COLUMN 1 IS NOT A DATASET HEADER AT ALL -
+000069*   IT IS AN OPTIONAL LEADING CONTROL RECORD THAT RESIZES THE
+000069*   PLOTTING GRID FOR THE WHOLE RUN. SEE READ-GRID-CONFIG.
+000069     01 GRID-CONFIG-REC REDEFINES THE-FILE.
+000069        03 GC-MARKER  PIC X.
+000069        03 GC-COLS    PIC 9(3).
+000069        03 GC-ROWS    PIC 9(3).
+000069        03 FILLER     PIC X(15).
 000070*
 000070 FD OUT-FILE
-000070       LABEL RECORDS ARE STANDARD
-000070       VALUE OF FILE-ID IS "output.txt".
+000070       LABEL RECORDS ARE STANDARD.
 000070     01 OUT-TABLE.
-000070        03 OUT-CELL  PIC X OCCURS 79.
+000070        03 OUT-CELL  PIC X
+000070           OCCURS 1 TO 132 TIMES DEPENDING ON ACTIVE-COLS.
+000070*
+000070* GEOMETRY SUMMARY REPORT - ONE PER DATASET, NEXT TO ITS GRAPH
+000070 FD SUMMARY-FILE
+000070       LABEL RECORDS ARE STANDARD.
+000070     01 SUMMARY-REC  PIC X(60).
+000070*
+000070* STRUCTURED CSV EXPORT OF THIS DATASET'S PARSED POINTS AND THE
+000070* SEGMENTS DRAWN BETWEEN THEM - ONE PER DATASET, NEXT TO ITS
+000070* GRAPH AND SUMMARY REPORT
+000070 FD CSV-FILE
+000070       LABEL RECORDS ARE STANDARD.
+000070     01 CSV-REC  PIC X(60).
+000070*
+000070* CHECKPOINT FILE - REMEMBERS HOW MANY DATASETS HAVE BEEN
+000070* FULLY PLOTTED SO A RERUN CAN SKIP PAST THEM, FOR RECOVERY
+000070* AFTER AN ABEND PARTWAY THROUGH A LARGE ROUTE FILE
+000070 FD CHECKPOINT-FILE
+000070       LABEL RECORDS ARE STANDARD
+000070       VALUE OF FILE-ID IS "checkpoint.dat".
+000070     01 CHECKPOINT-REC.
+000070        03 CKPT-DATASETS-DONE  PIC 9(4).
+000070*   THE FIELDS BELOW CAPTURE A LINE-MODE DATASET THAT WAS ONLY
+000070*   PARTWAY DRAWN WHEN THE RUN STOPPED - THE POINT INDEX LAST
+000070*   COMPLETED AND THE GRID AS IT STOOD AT THAT MOMENT - SO A
+000070*   RESTART CAN PICK UP FROM THERE INSTEAD OF REDRAWING THE
+000070*   WHOLE DATASET FROM POINT ONE
+000070        03 CKPT-PARTIAL-FLAG   PIC X.
+000070        03 CKPT-PART-VAR-I     PIC 9(3).
+000070        03 CKPT-GRAPH-TABLE.
+000070           05 CKPT-ROW  OCCURS 50.
+000070              07 CKPT-CELL  PIC X OCCURS 132.
 000070*
 000070 WORKING-STORAGE SECTION.
+000070* VARIABLES FOR THE CONFIGURABLE GRID SIZE. THE GRID IS ALLOCATED
+000070* AT A FIXED MAXIMUM (132 COLS X 50 ROWS) BUT ONLY ACTIVE-COLS X
+000070* ACTIVE-ROWS OF IT IS EVER FILLED, DRAWN INTO OR WRITTEN OUT -
+000070* SEE READ-GRID-CONFIG. THE 79X23 DEFAULT MATCHES THE ORIGINAL
+000070* FIXED-SIZE GRID EXACTLY WHEN NO CONTROL RECORD IS SUPPLIED.
+000070 01 ACTIVE-COLS      PIC 9(3)  VALUE 79.
+000070 01 ACTIVE-ROWS      PIC 99    VALUE 23.
+000070 01 FIRST-REC-PEEKED PIC X     VALUE "N".
+000070 01 PEEK-BUFFER      PIC X(22) VALUE SPACES.
 000071 01 GRAPH-TABLE.
-000072    03 THE-ROW  OCCURS 23.
-000073      05 THE-CELL  PIC X OCCURS 79.
+000072    03 THE-ROW  OCCURS 50.
+000073      05 THE-CELL  PIC X OCCURS 132.
 000074 01 POINT-COUNT PIC 99    VALUE 0.
-000075 01 X1          PIC 9(2)  VALUE 0.
+000075 01 X1          PIC 9(3)  VALUE 0.
 000076 01 Y1          PIC 9(2)  VALUE 0.
-000077 01 X2          PIC 9(2)  VALUE 0.
+000077 01 X2          PIC 9(3)  VALUE 0.
 000078 01 Y2          PIC 9(2)  VALUE 0.
-000080* 2 TEMP VARIABLE
-000081 01 VAR-I       PIC 9(2)  VALUE 0.
+000080* 2 TEMP VARIABLE - PIC 9(3) SINCE IT ALSO LOOPS OVER GRID
+000080* COLUMNS, WHICH CAN NOW RUN AS WIDE AS 132 (SEE ACTIVE-COLS).
+000081 01 VAR-I       PIC 9(3)  VALUE 0.
 000082 01 VAR-J       PIC 9(2)  VALUE 0.
 000082* VARIABLES FOR DRAWING LINES
-000084 01 CELL-VALUE  PIC 99V99    VALUE ZERO.
+000084 01 CELL-VALUE  PIC 999V99   VALUE ZERO.
 000084* VARIABLES FOR LOOPING CELLS.
-000085 01 CELL-I      PIC 9(2)  VALUE 0.
-000086 01 CELL-J      PIC 99    VALUE 0.
+000085 01 CELL-I      PIC 9(3)  VALUE 0.
+000086 01 CELL-J      PIC 9(3)  VALUE 0.
 000087* FOR READING NUMBER
 000088 01 FST-NUM     PIC 99    VALUE 0.
 000089 01 SND-NUM     PIC 99    VALUE 0.
 000090*
+000091* VARIABLES FOR THE FOUR-QUADRANT ORIGIN - COMPUTED FROM THE
+000091* ACTIVE GRID SIZE BY READ-GRID-CONFIG; THE VALUES BELOW ARE
+000091* ONLY THE DEFAULTS, GOOD FOR THE 79X23 GRID.
+000092 01 ORIGIN-X       PIC 9(2)   VALUE 40.
+000093 01 ORIGIN-Y       PIC 9(2)   VALUE 12.
+000094 01 SGN-X       PIC S9(3)  VALUE 0.
+000095 01 SGN-Y       PIC S9(3)  VALUE 0.
+000096*
+000097* VARIABLES FOR AUTO-SCALING POINTS OUTSIDE THE GRID
+000098 01 MIN-X          PIC S9(3)  VALUE 99.
+000099 01 MAX-X          PIC S9(3)  VALUE -99.
+000100 01 MIN-Y          PIC S9(3)  VALUE 99.
+000101 01 MAX-Y          PIC S9(3)  VALUE -99.
+000102 01 RANGE-X        PIC 9(3)   VALUE 0.
+000103 01 RANGE-Y        PIC 9(3)   VALUE 0.
+000098* PIC 99V999 (NOT 9V999) SINCE THE CONFIGURABLE GRID SIZE FROM
+000098* THE GRID CONTROL RECORD CAN LEGITIMATELY PUSH THIS RATIO TO
+000098* 10 OR ABOVE WHEN THE BUDGET IS MUCH LARGER THAN THE RANGE.
+000098 01 X-SCALE-FACTOR PIC 99V999 VALUE 1.
+000099 01 Y-SCALE-FACTOR PIC 99V999 VALUE 1.
+000100 01 SCALE-FACTOR   PIC 99V999 VALUE 1.
+000101 01 SCALE-FLAG     PIC X      VALUE "N".
+000101* ROOM LEFT FOR THE PLOT AFTER THE "+" ORIGIN/AXES ARE DRAWN -
+000101* ACTIVE-COLS/ACTIVE-ROWS LESS THE SAME 2-CELL MARGIN THE OLD
+000101* FIXED 79X23 GRID ALWAYS RESERVED. HELD IN THEIR OWN FIELDS,
+000101* NOT COMPUTED INLINE, SO THEY CAN BE USED AS COMPUTE DIVIDENDS.
+000101 01 SCALE-COLS-BUDGET PIC 9(3) VALUE 77.
+000101 01 SCALE-ROWS-BUDGET PIC 99   VALUE 21.
+000102*
+000103* VARIABLES FOR RUNNING A BATCH OF SEVERAL DATASETS
+000104* EACH DATASET'S POINTS ARE HELD HERE SO THE GRID CAN BE
+000105* DRAWN WITHOUT RE-READING IN-FILE (WHICH NOW HOLDS MORE
+000106* THAN ONE DATASET, ONE AFTER ANOTHER)
+000107 01 POINTS-TABLE.
+000108    03 PT-ENTRY OCCURS 99.
+000109       05 PT-X       PIC S9(3)  VALUE 0.
+000110       05 PT-Y       PIC S9(3)  VALUE 0.
+000110       05 PT-SERIES  PIC 9      VALUE 1.
+000111 01 EOF-FLAG      PIC X      VALUE "N".
+000112 01 GRAPH-NUM     PIC 9(2)   VALUE 1.
+000113 01 GRAPH-NUM-X   PIC 99.
+000114 01 OUT-FILE-NAME PIC X(20)  VALUE "output01.txt".
+000115*
+000116* VARIABLES FOR THE GEOMETRY SUMMARY REPORT
+000117 01 SUMMARY-FILE-NAME PIC X(20)  VALUE "summary01.txt".
+000118 01 SUMMARY-LINE      PIC X(60).
+000119 01 PATH-LENGTH       PIC 9(5)V99  VALUE 0.
+000120 01 SEG-DX            PIC S9(3)    VALUE 0.
+000121 01 SEG-DY            PIC S9(3)    VALUE 0.
+000122 01 SEG-LEN           PIC 9(5)V99  VALUE 0.
+000123 01 ED-COUNT          PIC ZZ9.
+000124 01 ED-MINX           PIC -999.
+000125 01 ED-MAXX           PIC -999.
+000126 01 ED-MINY           PIC -999.
+000127 01 ED-MAXY           PIC -999.
+000128 01 ED-LEN            PIC ZZZZ9.99.
+000129*
+000129* VARIABLES FOR THE STRUCTURED CSV EXPORT
+000129 01 CSV-FILE-NAME     PIC X(20)  VALUE "csv01.csv".
+000129 01 CSV-LINE          PIC X(60).
+000129 01 ED-CSV-SERIES     PIC 9.
+000129 01 ED-CSV-X1         PIC -999.
+000129 01 ED-CSV-Y1         PIC -999.
+000129 01 ED-CSV-X2         PIC -999.
+000129 01 ED-CSV-Y2         PIC -999.
+000129*
+000130* VARIABLES FOR CHECKPOINT / RESTART
+000131 01 DATASETS-DONE     PIC 9(4)  VALUE 0.
+000132 01 CKPT-FILE-STATUS  PIC XX    VALUE SPACES.
+000132* SET BY LOAD-CHECKPOINT WHEN THE CHECKPOINT FOUND A LINE-MODE
+000132* DATASET LEFT PARTWAY DRAWN - RESUME-VAR-I/RESUME-GRAPH-TABLE
+000132* ARE THAT DATASET'S LAST-SAVED POINT INDEX AND GRID CONTENTS.
+000132* START-IDX IS WHERE LINK-NUMBERS ACTUALLY STARTS THE POINT LOOP
+000132* FOR THE DATASET CURRENTLY BEING DRAWN - RESUME-VAR-I ONLY ON
+000132* THE ONE DATASET BEING RESUMED, 1 FOR EVERY OTHER DATASET
+000132 01 RESUME-FLAG       PIC X      VALUE "N".
+000132 01 RESUME-VAR-I      PIC 9(3)   VALUE 0.
+000132 01 START-IDX         PIC 9(3)   VALUE 1.
+000132 01 RESUME-GRAPH-TABLE.
+000132    03 RESUME-ROW  OCCURS 50.
+000132       05 RESUME-CELL  PIC X OCCURS 132.
+000133*
+000134* VARIABLE FOR IN-FILE STATUS CHECKING
+000135 01 IN-FILE-STATUS    PIC XX    VALUE SPACES.
+000136*
+000137* VARIABLES FOR THE CIRCLE / ARC DRAWING MODE
+000138 01 DATASET-MODE      PIC X      VALUE "L".
+000139 01 CIRCLE-CX         PIC S9(3)  VALUE 0.
+000140 01 CIRCLE-CY         PIC S9(3)  VALUE 0.
+000141 01 CIRCLE-RADIUS     PIC 9(2)   VALUE 0.
+000142 01 ARC-START-DEG     PIC 9(3)   VALUE 0.
+000143 01 ARC-END-DEG       PIC 9(3)   VALUE 0.
+000144 01 ARC-ANGLE         PIC 9(3)   VALUE 0.
+000145 01 ANGLE-RADIANS     USAGE COMP-2 VALUE 0.
+000146 01 CIRC-PLOT-X       PIC S9(3)  VALUE 0.
+000147 01 CIRC-PLOT-Y       PIC S9(3)  VALUE 0.
+000147*
+000147* EACH CIRCLE/ARC RECORD'S PARAMETERS, HELD HERE SO THE CSV
+000147* EXPORT (008) CAN WRITE ONE ROW PER CIRCLE AFTER THE WHOLE
+000147* DATASET HAS BEEN DRAWN
+000147 01 CIRCLES-TABLE.
+000147    03 CIR-ENTRY OCCURS 99.
+000147       05 CIR-CX      PIC S9(3)  VALUE 0.
+000147       05 CIR-CY      PIC S9(3)  VALUE 0.
+000147       05 CIR-RADIUS  PIC 9(2)   VALUE 0.
+000147       05 CIR-START   PIC 9(3)   VALUE 0.
+000147       05 CIR-END     PIC 9(3)   VALUE 0.
+000148*
+000149* VARIABLES FOR PER-SERIES SYMBOLS AND THE LEGEND - WHEN A
+000150* DATASET OVERLAYS MORE THAN ONE POLYLINE, EACH SERIES (1-9)
+000151* GETS ITS OWN CHARACTER FROM THIS TABLE INSTEAD OF A PLAIN "*"
+000152 01 SERIES-SYMBOLS    PIC X(9)   VALUE "*#@$%&+=~".
+000153 01 CUR-SERIES        PIC 9      VALUE 1.
+000154 01 CUR-SYMBOL        PIC X      VALUE "*".
+000155 01 SERIES-USED       PIC X(9)   VALUE SPACES.
+000156 01 LEGEND-I          PIC 99     VALUE 0.
+000157 01 ED-SERIES-NUM     PIC 9      VALUE 0.
+000158 01 LEGEND-LINE       PIC X(79)  VALUE SPACES.
 000180 PROCEDURE DIVISION.
 000181* MAIN PROGRAM
 000190 MAIN-PARAGRAPH.
 000200     OPEN INPUT IN-FILE.
-000703     GO TO FILL-EMPTY-GRAPH.
-000704 FILL-EMPTY-GRAPH-EXIT.
-000705*    MOVE "A" TO THE-CELL(5, 5).
-000706*    MOVE "z" TO THE-CELL(15, 20).
+000211     IF IN-FILE-STATUS NOT = "00"
+000212         DISPLAY "ERROR: CANNOT OPEN INPUT FILE - STATUS "
+000213                 IN-FILE-STATUS
+000214         STOP RUN.
+000215     GO TO READ-GRID-CONFIG.
+000216 READ-GRID-CONFIG-EXIT.
+000201     GO TO LOAD-CHECKPOINT.
+000204 LOAD-CHECKPOINT-EXIT.
+000205     COMPUTE GRAPH-NUM = DATASETS-DONE + 1.
+000206     IF DATASETS-DONE = 0
+000207         GO TO SKIP-COMPLETED-DATASETS-EXIT.
+000208     DISPLAY "RESUMING FROM CHECKPOINT - SKIPPING COMPLETED SETS".
+000209     GO TO SKIP-COMPLETED-DATASETS.
+000210 SKIP-COMPLETED-DATASETS-EXIT.
+000202* EACH PASS OF THIS LOOP PLOTS ONE DATASET FROM IN-FILE,
+000203* HEADER RECORD AND ALL, INTO ITS OWN NUMBERED OUT-FILE
+000702     GO TO PROCESS-DATASET-LOOP.
+000801 PROCESS-DATASET-LOOP-EXIT.
+000860     GO TO CLEAR-CHECKPOINT.
+000861 CLEAR-CHECKPOINT-EXIT.
+099900     CLOSE IN-FILE.
+099990     STOP RUN.
+000700*
+000701 PROCESS-DATASET-LOOP.
+000703     GO TO READ-DATASET-HEADER.
+000704 READ-DATASET-HEADER-EXIT.
+000705     IF EOF-FLAG = "Y"
+000706         GO TO PROCESS-DATASET-LOOP-EXIT.
+000707     GO TO FILL-EMPTY-GRAPH.
+000708 FILL-EMPTY-GRAPH-EXIT.
+000708* IF THIS IS THE LINE-MODE DATASET THAT WAS ONLY PARTWAY DRAWN
+000708* WHEN THE LAST RUN STOPPED, REPLACE THE FRESH BLANK-AND-AXIS
+000708* GRID JUST DREW ABOVE WITH THE SAVED ONE (ALREADY CARRYING THE
+000708* AXES AND EVERY POINT UP TO RESUME-VAR-I) AND PICK UP THE POINT
+000708* LOOP FROM THERE INSTEAD OF FROM POINT 1
+000708     MOVE 1 TO START-IDX.
+000708* RESUME ONLY EVER APPLIES TO THE ONE DATASET RIGHT AFTER
+000708* DATASETS-DONE - CLEAR THE FLAG HERE UNCONDITIONALLY (NOT ONLY
+000708* WHEN IT WAS ACTUALLY APPLIED) SO A SAVED LINE-MODE RESUME THAT
+000708* DOES NOT MATCH THIS DATASET (E.G. THE INPUT FILE CHANGED SINCE
+000708* THE CHECKPOINT WAS WRITTEN AND THIS SLOT IS NOW A CIRCLE) CAN
+000708* NEVER LEAK INTO SOME LATER, UNRELATED LINE-MODE DATASET
+000708     IF RESUME-FLAG = "Y"
+000708         IF DATASET-MODE NOT = "C"
+000708             MOVE RESUME-GRAPH-TABLE TO GRAPH-TABLE
+000708             MOVE RESUME-VAR-I TO START-IDX
+000708         END-IF
+000708         MOVE "N" TO RESUME-FLAG
+000708     END-IF.
+000709     IF DATASET-MODE = "C"
+000712         GO TO DRAW-CIRCLES.
 000710     GO TO LINK-NUMBERS.
 000711 LINK-NUMBERS-EXIT.
 099910* START WRITING FILE
-099911     OPEN OUTPUT OUT-FILE.
+099911     GO TO OPEN-NEXT-OUT-FILE.
+099912 OPEN-NEXT-OUT-FILE-EXIT.
+000815     GO TO OPEN-NEXT-SUMMARY-FILE.
+000816 OPEN-NEXT-SUMMARY-FILE-EXIT.
+000816     GO TO OPEN-NEXT-CSV-FILE.
+000816 OPEN-NEXT-CSV-FILE-EXIT.
 000800     GO TO SHOW-GRAPH.
-000801 SHOW-GRAPH-EXIT.
-099900     CLOSE IN-FILE.
+000802 SHOW-GRAPH-EXIT.
+000816     GO TO SHOW-LEGEND.
+000816 SHOW-LEGEND-EXIT.
+000817     GO TO SHOW-SUMMARY.
+000818 SHOW-SUMMARY-EXIT.
+000818     GO TO WRITE-CSV-REPORT.
+000818 WRITE-CSV-REPORT-EXIT.
 099915     CLOSE OUT-FILE.
-099990     STOP RUN.
+000819     CLOSE SUMMARY-FILE.
+000819     CLOSE CSV-FILE.
+000840     GO TO SAVE-CHECKPOINT.
+000841 SAVE-CHECKPOINT-EXIT.
+000803     ADD 1 TO GRAPH-NUM.
+000804     GO TO PROCESS-DATASET-LOOP.
+000805*
+000806* BUILD "outputNN.txt" AND OPEN IT FOR THIS DATASET'S GRAPH
+000807 OPEN-NEXT-OUT-FILE.
+000808     MOVE GRAPH-NUM TO GRAPH-NUM-X.
+000809     STRING "output" DELIMITED BY SIZE
+000810            GRAPH-NUM-X DELIMITED BY SIZE
+000811            ".txt" DELIMITED BY SIZE
+000812            INTO OUT-FILE-NAME.
+000813     OPEN OUTPUT OUT-FILE.
+000814     GO TO OPEN-NEXT-OUT-FILE-EXIT.
+000820*
+000821* BUILD "summaryNN.txt" AND OPEN IT FOR THIS DATASET'S REPORT
+000822 OPEN-NEXT-SUMMARY-FILE.
+000823     STRING "summary" DELIMITED BY SIZE
+000824            GRAPH-NUM-X DELIMITED BY SIZE
+000825            ".txt" DELIMITED BY SIZE
+000826            INTO SUMMARY-FILE-NAME.
+000827     OPEN OUTPUT SUMMARY-FILE.
+000828     GO TO OPEN-NEXT-SUMMARY-FILE-EXIT.
+000829*
+000830* BUILD "csvNN.csv" AND OPEN IT FOR THIS DATASET'S STRUCTURED
+000831* POINT/SEGMENT EXPORT
+000832 OPEN-NEXT-CSV-FILE.
+000833     STRING "csv" DELIMITED BY SIZE
+000834            GRAPH-NUM-X DELIMITED BY SIZE
+000835            ".csv" DELIMITED BY SIZE
+000836            INTO CSV-FILE-NAME.
+000837     OPEN OUTPUT CSV-FILE.
+000838     GO TO OPEN-NEXT-CSV-FILE-EXIT.
+000829*
+000821* READ THE HEADER RECORD THAT STARTS THE NEXT DATASET IN
+000822* IN-FILE, IF ANY ARE LEFT
+000823 READ-DATASET-HEADER.
+000823     IF FIRST-REC-PEEKED = "Y"
+000823         MOVE "N" TO FIRST-REC-PEEKED
+000823         MOVE PEEK-BUFFER TO THE-FILE
+000823         GO TO READ-DATASET-HEADER-PARSE.
+000824     READ IN-FILE
+000825         AT END MOVE "Y" TO EOF-FLAG
+000826     END-READ.
+000835     IF EOF-FLAG NOT = "Y" AND IN-FILE-STATUS NOT = "00"
+000836         DISPLAY "ERROR: I/O ERROR READING INPUT FILE - STATUS "
+000837                 IN-FILE-STATUS
+000838         STOP RUN.
+000823 READ-DATASET-HEADER-PARSE.
+000827     IF EOF-FLAG NOT = "Y"
+000828         MOVE 0 TO FST-NUM
+000829         IF NUM-1 NOT = " " MOVE NUM-1 TO FST-NUM
+000830         IF NUM-1 NOT = " " MULTIPLY 10 BY FST-NUM
+000831         ADD NUM-2 TO FST-NUM
+000832         MOVE FST-NUM TO POINT-COUNT
+000839         MOVE "L" TO DATASET-MODE
+000840         IF REC-MODE = "C"
+000841             MOVE "C" TO DATASET-MODE
+000842         END-IF
+000833     END-IF.
+000834     GO TO READ-DATASET-HEADER-EXIT.
+000843*
+000844* AN OPTIONAL LEADING CONTROL RECORD ("G" IN COLUMN 1) MAY RESIZE
+000844* THE PLOTTING GRID FOR THE WHOLE RUN - SEE GRID-CONFIG-REC. IF
+000844* THE FIRST RECORD IN IN-FILE IS NOT ONE OF THESE, IT MUST BE THE
+000844* FIRST DATASET'S OWN HEADER, SO IT IS SAVED IN PEEK-BUFFER AND
+000844* REPLAYED BY READ-DATASET-HEADER/SKIP-DATASET-LOOP ON THEIR OWN
+000844* FIRST CALL, RATHER THAN READ A SECOND TIME AND LOSE IT.
+000844 READ-GRID-CONFIG.
+000844     READ IN-FILE
+000844         AT END GO TO READ-GRID-CONFIG-EXIT
+000844     END-READ.
+000844     IF IN-FILE-STATUS NOT = "00"
+000844         DISPLAY "ERROR: I/O ERROR READING INPUT FILE - STATUS "
+000844                 IN-FILE-STATUS
+000844         STOP RUN.
+000844     IF GC-MARKER = "G"
+000844         MOVE GC-COLS TO ACTIVE-COLS
+000844* GC-ROWS IS PIC 9(3) BUT ACTIVE-ROWS IS ONLY PIC 99 (ROWS ARE
+000844* CAPPED AT 50) - CLAMP THE CEILING ON GC-ROWS ITSELF BEFORE THE
+000844* MOVE SO A 3-DIGIT REQUEST CAN'T LOSE ITS HIGH-ORDER DIGIT FIRST.
+000844         IF GC-ROWS > 50 MOVE 50 TO GC-ROWS END-IF
+000844         MOVE GC-ROWS TO ACTIVE-ROWS
+000844         IF ACTIVE-COLS > 132 MOVE 132 TO ACTIVE-COLS END-IF
+000844         IF ACTIVE-COLS < 10  MOVE 10  TO ACTIVE-COLS END-IF
+000844         IF ACTIVE-ROWS > 50  MOVE 50  TO ACTIVE-ROWS END-IF
+000844         IF ACTIVE-ROWS < 5   MOVE 5   TO ACTIVE-ROWS END-IF
+000844         DISPLAY "NOTICE: GRID RESIZED TO " ACTIVE-COLS
+000844                 " COLUMNS BY " ACTIVE-ROWS " ROWS"
+000844     ELSE
+000844         MOVE "Y" TO FIRST-REC-PEEKED
+000844         MOVE THE-FILE TO PEEK-BUFFER
+000844     END-IF.
+000844     COMPUTE ORIGIN-X ROUNDED = ACTIVE-COLS / 2.
+000844     COMPUTE ORIGIN-Y ROUNDED = ACTIVE-ROWS / 2.
+000844     GO TO READ-GRID-CONFIG-EXIT.
+000850*
+000851* READ checkpoint.dat, IF ONE EXISTS, TO FIND OUT HOW MANY
+000852* DATASETS WERE ALREADY FULLY PLOTTED ON A PRIOR RUN
+000853 LOAD-CHECKPOINT.
+000854     MOVE 0 TO DATASETS-DONE.
+000855     OPEN INPUT CHECKPOINT-FILE.
+000856     IF CKPT-FILE-STATUS = "00"
+000857         READ CHECKPOINT-FILE
+000858             AT END MOVE 0 TO DATASETS-DONE
+000859         END-READ
+000860         IF CKPT-FILE-STATUS = "00"
+000861             MOVE CKPT-DATASETS-DONE TO DATASETS-DONE
+000861             MOVE CKPT-PARTIAL-FLAG TO RESUME-FLAG
+000861             IF RESUME-FLAG = "Y"
+000861                 MOVE CKPT-PART-VAR-I TO RESUME-VAR-I
+000861                 MOVE CKPT-GRAPH-TABLE TO RESUME-GRAPH-TABLE
+000861                 DISPLAY "RESUMING DATASET FROM POINT "
+000861                         RESUME-VAR-I
+000861             END-IF
+000862         END-IF
+000863         CLOSE CHECKPOINT-FILE
+000864     END-IF.
+000865     GO TO LOAD-CHECKPOINT-EXIT.
+000866*
+000867* FAST-FORWARD PAST THE HEADER AND POINT RECORDS OF EVERY
+000868* DATASET THE CHECKPOINT SAYS IS ALREADY DONE, WITHOUT
+000869* REDRAWING THEM
+000870 SKIP-COMPLETED-DATASETS.
+000871     MOVE 1 TO VAR-J.
+000872     GO TO SKIP-DATASET-LOOP.
+000873 SKIP-DATASET-LOOP-EXIT.
+000874     GO TO SKIP-COMPLETED-DATASETS-EXIT.
+000875 SKIP-DATASET-LOOP.
+000875     IF FIRST-REC-PEEKED = "Y"
+000875         MOVE "N" TO FIRST-REC-PEEKED
+000875         MOVE PEEK-BUFFER TO THE-FILE
+000875         GO TO SKIP-DATASET-LOOP-PARSE.
+000876     READ IN-FILE
+000877         AT END GO TO SKIP-DATASET-LOOP-EXIT
+000878     END-READ.
+000875 SKIP-DATASET-LOOP-PARSE.
+000878     MOVE 0 TO FST-NUM.
+000879     IF NUM-1 NOT = " " MOVE NUM-1 TO FST-NUM.
+000880     IF NUM-1 NOT = " " MULTIPLY 10 BY FST-NUM.
+000881     ADD NUM-2 TO FST-NUM.
+000882     MOVE FST-NUM TO POINT-COUNT.
+000883     MOVE 1 TO VAR-I.
+000884     GO TO SKIP-POINTS-LOOP.
+000885 SKIP-POINTS-LOOP-EXIT.
+000886     ADD 1 TO VAR-J.
+000887     IF VAR-J > DATASETS-DONE
+000888         GO TO SKIP-DATASET-LOOP-EXIT.
+000889     GO TO SKIP-DATASET-LOOP.
+000890 SKIP-POINTS-LOOP.
+000891     READ IN-FILE
+000891         AT END GO TO SKIP-DATASET-LOOP-EXIT
+000891     END-READ.
+000892     ADD 1 TO VAR-I.
+000893     IF VAR-I > POINT-COUNT
+000894         GO TO SKIP-POINTS-LOOP-EXIT.
+000895     GO TO SKIP-POINTS-LOOP.
+000896*
+000897* RECORD THAT THIS DATASET (GRAPH-NUM) IS NOW FULLY PLOTTED - IT
+000897* IS NO LONGER THE "PARTLY DRAWN" ONE, IF IT EVER WAS
+000898 SAVE-CHECKPOINT.
+000899     MOVE GRAPH-NUM TO CKPT-DATASETS-DONE.
+000899     MOVE "N" TO CKPT-PARTIAL-FLAG.
+000899     MOVE 0 TO CKPT-PART-VAR-I.
+000900     OPEN OUTPUT CHECKPOINT-FILE.
+000901     WRITE CHECKPOINT-REC.
+000902     CLOSE CHECKPOINT-FILE.
+000903     GO TO SAVE-CHECKPOINT-EXIT.
+000903*
+000903* PERSIST PROGRESS WITHIN A LINE-MODE DATASET THAT IS STILL
+000903* BEING DRAWN (CALLED FROM SHIFT-POINT-EXIT AFTER EVERY POINT),
+000903* SO AN ABEND LATE IN A LONG PLOT ONLY COSTS THE POINTS DRAWN
+000903* SINCE THE LAST CALL HERE, NOT THE WHOLE DATASET
+000903 SAVE-PARTIAL-CHECKPOINT.
+000903     COMPUTE CKPT-DATASETS-DONE = GRAPH-NUM - 1.
+000903     MOVE "Y" TO CKPT-PARTIAL-FLAG.
+000903     MOVE VAR-I TO CKPT-PART-VAR-I.
+000903     MOVE GRAPH-TABLE TO CKPT-GRAPH-TABLE.
+000903     OPEN OUTPUT CHECKPOINT-FILE.
+000903     WRITE CHECKPOINT-REC.
+000903     CLOSE CHECKPOINT-FILE.
+000903     GO TO SAVE-PARTIAL-CHECKPOINT-EXIT.
+000904*
+000905* ALL DATASETS ARE DONE - RESET THE CHECKPOINT SO THE NEXT
+000906* FRESH RUN OVER THIS IN-FILE DOES NOT SKIP ANYTHING
+000907 CLEAR-CHECKPOINT.
+000908     MOVE 0 TO CKPT-DATASETS-DONE.
+000908     MOVE "N" TO CKPT-PARTIAL-FLAG.
+000908     MOVE 0 TO CKPT-PART-VAR-I.
+000909     OPEN OUTPUT CHECKPOINT-FILE.
+000910     WRITE CHECKPOINT-REC.
+000911     CLOSE CHECKPOINT-FILE.
+000912     GO TO CLEAR-CHECKPOINT-EXIT.
 100000* DRAW THE BACKGROUND WITH AXIS
 100010 FILL-EMPTY-GRAPH.
 100011     MOVE 1 TO VAR-I.
 100012     MOVE 1 TO VAR-J
+100013     MOVE SPACES TO SERIES-USED.
 100014     GO TO FILL-CELL-LOOP.
 100015 FILL-CELL-LOOP-EXIT.
 100016     GO TO FILL-X-AXIS.
 100017 FILL-X-AXIS-EXIT.
 100018     GO TO FILL-Y-AXIS.
 100019 FILL-Y-AXIS-EXIT.
-100020     MOVE "+" TO THE-CELL(1, 1).
+100020     MOVE "+" TO THE-CELL(ORIGIN-Y, ORIGIN-X).
 100021     GO TO FILL-EMPTY-GRAPH-EXIT.
-100099* DRAW ALL CELLS WITH SPACE
+100099* DRAW ALL CELLS WITH SPACE - THE FULL 50x132 TABLE, NOT JUST
+100099* ACTIVE-ROWS x ACTIVE-COLS, SO THE PART OF GRAPH-TABLE OUTSIDE
+100099* THE CURRENT GRID SIZE NEVER CARRIES LEFTOVER UNPRINTABLE BYTES -
+100099* SAVE-PARTIAL-CHECKPOINT WRITES THE WHOLE TABLE TO A LINE
+100099* SEQUENTIAL RECORD AND A STRAY CONTROL CHARACTER THERE WOULD
+100099* FAIL THE WRITE
 100100 FILL-CELL-LOOP.
 100101     MOVE " " TO THE-CELL(VAR-J, VAR-I).
 100103     ADD 1 TO VAR-I.
-100104     IF VAR-I = 80
+100104     IF VAR-I > 132
 100105         MOVE 1 TO VAR-I.
 100106     IF VAR-I = 1
 100107         ADD 1 TO VAR-J.
-100108     IF VAR-J < 24
+100108     IF VAR-J < 51
 100109         GO TO FILL-CELL-LOOP.
 100110     GO TO FILL-CELL-LOOP-EXIT.
 100200* DRAW THE X AXIS WITH -------
@@ -110,9 +570,9 @@
 100204 FILL-X-AXIS-LOOP-EXIT.
 100205     GO TO FILL-X-AXIS-EXIT.
 100206 FILL-X-AXIS-LOOP.
-100207     MOVE "-" TO THE-CELL(1, VAR-I).
+100207     MOVE "-" TO THE-CELL(ORIGIN-Y, VAR-I).
 100208     ADD 1 TO VAR-I.
-100209     IF VAR-I < 80 GO TO FILL-X-AXIS-LOOP.
+100209     IF VAR-I < ACTIVE-COLS + 1 GO TO FILL-X-AXIS-LOOP.
 100210     GO TO FILL-X-AXIS-LOOP-EXIT.
 100300* DRAW THE Y AXIS WITH |
 100301 FILL-Y-AXIS.
@@ -121,79 +581,353 @@
 100304 FILL-Y-AXIS-LOOP-EXIT.
 100305     GO TO FILL-Y-AXIS-EXIT.
 100306 FILL-Y-AXIS-LOOP.
-100307     MOVE "|" TO THE-CELL(VAR-I, 1).
+100307     MOVE "|" TO THE-CELL(VAR-I, ORIGIN-X).
 100308     ADD 1 TO VAR-I.
-100309     IF VAR-I < 24 GO TO FILL-Y-AXIS-LOOP.
+100309     IF VAR-I < ACTIVE-ROWS + 1 GO TO FILL-Y-AXIS-LOOP.
 100310     GO TO FILL-Y-AXIS-LOOP-EXIT.
 100900* PRINT THE GRAPH IN UPSIDEDOWN ORDER,
 100900* BECAUSE 0,0 IS AT THE BOTTOM
 100901 SHOW-GRAPH.
-100902     MOVE 23 TO VAR-I.
+100902     MOVE ACTIVE-ROWS TO VAR-I.
 100903     GO TO SHOW-GRAPH-LOOP.
 100904 SHOW-GRAPH-LOOP-EXIT.
 100905     GO TO SHOW-GRAPH-EXIT.
 100906
 100907 SHOW-GRAPH-LOOP.
-100908     DISPLAY THE-ROW(VAR-I).
-100908     MOVE THE-ROW(VAR-I) TO OUT-TABLE.
+100908     DISPLAY THE-ROW(VAR-I)(1:ACTIVE-COLS).
+100908     MOVE THE-ROW(VAR-I)(1:ACTIVE-COLS) TO OUT-TABLE.
 100909     WRITE OUT-TABLE.
 100909     SUBTRACT 1 FROM VAR-I.
 100910     IF VAR-I = 0
 100911         GO TO SHOW-GRAPH-LOOP-EXIT.
 100912     GO TO SHOW-GRAPH-LOOP.
-101000* READ THE NUMBER ONE BY ONE
+100913* WHEN THE GRID OVERLAID MORE THAN ONE SERIES, APPEND A SMALL
+100913* LEGEND UNDER THE GRAPH SO EACH SYMBOL CAN BE IDENTIFIED -
+100913* A SINGLE-SERIES DATASET (THE NORMAL CASE) PRINTS NOTHING
+100914 SHOW-LEGEND.
+100915     MOVE 0 TO VAR-J.
+100916     MOVE 1 TO LEGEND-I.
+100917     GO TO COUNT-SERIES-LOOP.
+100918 COUNT-SERIES-LOOP-EXIT.
+100919     IF VAR-J < 2
+100920         GO TO SHOW-LEGEND-EXIT.
+100921     MOVE SPACES TO LEGEND-LINE.
+100922     MOVE "LEGEND:" TO LEGEND-LINE.
+100923     DISPLAY LEGEND-LINE.
+100924     MOVE LEGEND-LINE TO OUT-TABLE.
+100925     WRITE OUT-TABLE.
+100926     MOVE 1 TO LEGEND-I.
+100927     GO TO PRINT-LEGEND-LOOP.
+100928 PRINT-LEGEND-LOOP-EXIT.
+100929     GO TO SHOW-LEGEND-EXIT.
+100930*
+100931 COUNT-SERIES-LOOP.
+100932     IF SERIES-USED(LEGEND-I:1) = "Y"
+100933         ADD 1 TO VAR-J.
+100934     ADD 1 TO LEGEND-I.
+100935     IF LEGEND-I < 10
+100936         GO TO COUNT-SERIES-LOOP.
+100937     GO TO COUNT-SERIES-LOOP-EXIT.
+100938*
+100939 PRINT-LEGEND-LOOP.
+100940     IF SERIES-USED(LEGEND-I:1) = "Y"
+100941         MOVE SPACES TO LEGEND-LINE
+100942         MOVE SERIES-SYMBOLS(LEGEND-I:1) TO CUR-SYMBOL
+100943         MOVE LEGEND-I TO ED-SERIES-NUM
+100944         STRING "  SERIES " DELIMITED BY SIZE
+100944                ED-SERIES-NUM DELIMITED BY SIZE
+100945                ": "        DELIMITED BY SIZE
+100946                CUR-SYMBOL  DELIMITED BY SIZE
+100947                INTO LEGEND-LINE
+100948         DISPLAY LEGEND-LINE
+100949         MOVE LEGEND-LINE TO OUT-TABLE
+100950         WRITE OUT-TABLE
+100951     END-IF.
+100952     ADD 1 TO LEGEND-I.
+100953     IF LEGEND-I < 10
+100954         GO TO PRINT-LEGEND-LOOP.
+100955     GO TO PRINT-LEGEND-LOOP-EXIT.
+100956*
+100920* WRITE THE GEOMETRY SUMMARY REPORT FOR THIS DATASET -
+100920* POINT COUNT, BOUNDING BOX, AND TOTAL PATH LENGTH
+100921 SHOW-SUMMARY.
+100922     MOVE POINT-COUNT TO ED-COUNT.
+100923     MOVE SPACES TO SUMMARY-LINE.
+100924     STRING "POINT COUNT: " DELIMITED BY SIZE
+100925            ED-COUNT        DELIMITED BY SIZE
+100926            INTO SUMMARY-LINE.
+100927     MOVE SUMMARY-LINE TO SUMMARY-REC.
+100928     WRITE SUMMARY-REC.
+100929     MOVE MIN-X TO ED-MINX.
+100930     MOVE MAX-X TO ED-MAXX.
+100931     MOVE SPACES TO SUMMARY-LINE.
+100932     STRING "BOUNDING BOX X: " DELIMITED BY SIZE
+100933            ED-MINX          DELIMITED BY SIZE
+100934            " TO "           DELIMITED BY SIZE
+100935            ED-MAXX          DELIMITED BY SIZE
+100936            INTO SUMMARY-LINE.
+100937     MOVE SUMMARY-LINE TO SUMMARY-REC.
+100938     WRITE SUMMARY-REC.
+100939     MOVE MIN-Y TO ED-MINY.
+100940     MOVE MAX-Y TO ED-MAXY.
+100941     MOVE SPACES TO SUMMARY-LINE.
+100942     STRING "BOUNDING BOX Y: " DELIMITED BY SIZE
+100943            ED-MINY          DELIMITED BY SIZE
+100944            " TO "           DELIMITED BY SIZE
+100945            ED-MAXY          DELIMITED BY SIZE
+100946            INTO SUMMARY-LINE.
+100947     MOVE SUMMARY-LINE TO SUMMARY-REC.
+100948     WRITE SUMMARY-REC.
+100949     MOVE PATH-LENGTH TO ED-LEN.
+100950     MOVE SPACES TO SUMMARY-LINE.
+100951     STRING "TOTAL PATH LENGTH: " DELIMITED BY SIZE
+100952            ED-LEN               DELIMITED BY SIZE
+100953            INTO SUMMARY-LINE.
+100954     MOVE SUMMARY-LINE TO SUMMARY-REC.
+100955     WRITE SUMMARY-REC.
+100956     GO TO SHOW-SUMMARY-EXIT.
+100957*
+100958* STRUCTURED CSV EXPORT - THE PARSED POINTS (OR CIRCLES) AND THE
+100959* SEGMENTS DRAWN BETWEEN THEM, SO THE DATASET CAN BE RE-PLOTTED
+100960* OR CHECKED BY ANOTHER PROGRAM WITHOUT RE-PARSING input.txt
+100961 WRITE-CSV-REPORT.
+100962     IF DATASET-MODE = "C"
+100963         GO TO WRITE-CSV-CIRCLES.
+100964     GO TO WRITE-CSV-LINES.
+100965 WRITE-CSV-LINES-EXIT.
+100966     GO TO WRITE-CSV-REPORT-EXIT.
+100967 WRITE-CSV-CIRCLES-EXIT.
+100968     GO TO WRITE-CSV-REPORT-EXIT.
+100969*
+100970* ONE ROW PER PARSED POINT, THEN ONE ROW PER SEGMENT DRAWN
+100971* BETWEEN TWO CONSECUTIVE POINTS OF THE SAME SERIES
+100972 WRITE-CSV-LINES.
+100973     MOVE "TYPE,SERIES,X1,Y1,X2,Y2" TO CSV-LINE.
+100974     MOVE CSV-LINE TO CSV-REC.
+100975     WRITE CSV-REC.
+100976     MOVE 1 TO VAR-I.
+100977     GO TO CSV-POINT-LOOP.
+100978 CSV-POINT-LOOP-EXIT.
+100979     IF POINT-COUNT < 2
+100980         GO TO WRITE-CSV-LINES-EXIT.
+100981     MOVE 1 TO VAR-I.
+100982     GO TO CSV-SEGMENT-LOOP.
+100983 CSV-SEGMENT-LOOP-EXIT.
+100984     GO TO WRITE-CSV-LINES-EXIT.
+100985*
+100986 CSV-POINT-LOOP.
+100987     MOVE PT-SERIES(VAR-I) TO ED-CSV-SERIES.
+100988     MOVE PT-X(VAR-I)      TO ED-CSV-X1.
+100989     MOVE PT-Y(VAR-I)      TO ED-CSV-Y1.
+100990     MOVE SPACES TO CSV-LINE.
+100991     STRING "POINT,"     DELIMITED BY SIZE
+100992            ED-CSV-SERIES DELIMITED BY SIZE
+100993            ","          DELIMITED BY SIZE
+100994            ED-CSV-X1    DELIMITED BY SIZE
+100995            ","          DELIMITED BY SIZE
+100996            ED-CSV-Y1    DELIMITED BY SIZE
+100997            INTO CSV-LINE.
+100998     MOVE CSV-LINE TO CSV-REC.
+100999     WRITE CSV-REC.
+101001     ADD 1 TO VAR-I.
+101002     IF VAR-I > POINT-COUNT
+101003         GO TO CSV-POINT-LOOP-EXIT.
+101004     GO TO CSV-POINT-LOOP.
+101005*
+101006 CSV-SEGMENT-LOOP.
+101007     IF PT-SERIES(VAR-I + 1) = PT-SERIES(VAR-I)
+101008         MOVE PT-SERIES(VAR-I + 1) TO ED-CSV-SERIES
+101009         MOVE PT-X(VAR-I)          TO ED-CSV-X1
+101010         MOVE PT-Y(VAR-I)          TO ED-CSV-Y1
+101011         MOVE PT-X(VAR-I + 1)      TO ED-CSV-X2
+101012         MOVE PT-Y(VAR-I + 1)      TO ED-CSV-Y2
+101013         MOVE SPACES TO CSV-LINE
+101014         STRING "SEGMENT,"  DELIMITED BY SIZE
+101015                ED-CSV-SERIES DELIMITED BY SIZE
+101016                ","           DELIMITED BY SIZE
+101017                ED-CSV-X1     DELIMITED BY SIZE
+101018                ","           DELIMITED BY SIZE
+101019                ED-CSV-Y1     DELIMITED BY SIZE
+101020                ","           DELIMITED BY SIZE
+101021                ED-CSV-X2     DELIMITED BY SIZE
+101022                ","           DELIMITED BY SIZE
+101023                ED-CSV-Y2     DELIMITED BY SIZE
+101024                INTO CSV-LINE
+101025         MOVE CSV-LINE TO CSV-REC
+101026         WRITE CSV-REC
+101027     END-IF.
+101028     ADD 1 TO VAR-I.
+101029     IF VAR-I < POINT-COUNT
+101030         GO TO CSV-SEGMENT-LOOP.
+101031     GO TO CSV-SEGMENT-LOOP-EXIT.
+101032*
+101033* ONE ROW PER CIRCLE/ARC RECORD IN THIS DATASET
+101034 WRITE-CSV-CIRCLES.
+101035     MOVE "TYPE,CX,CY,RADIUS,START,END" TO CSV-LINE.
+101036     MOVE CSV-LINE TO CSV-REC.
+101037     WRITE CSV-REC.
+101038     MOVE 1 TO VAR-I.
+101039     GO TO CSV-CIRCLE-LOOP.
+101040 CSV-CIRCLE-LOOP-EXIT.
+101041     GO TO WRITE-CSV-CIRCLES-EXIT.
+101042 CSV-CIRCLE-LOOP.
+101043     MOVE CIR-CX(VAR-I) TO ED-CSV-X1.
+101044     MOVE CIR-CY(VAR-I) TO ED-CSV-Y1.
+101045     MOVE SPACES TO CSV-LINE.
+101046     STRING "CIRCLE,"          DELIMITED BY SIZE
+101047            ED-CSV-X1          DELIMITED BY SIZE
+101048            ","                DELIMITED BY SIZE
+101049            ED-CSV-Y1          DELIMITED BY SIZE
+101050            ","                DELIMITED BY SIZE
+101051            CIR-RADIUS(VAR-I)  DELIMITED BY SIZE
+101052            ","                DELIMITED BY SIZE
+101053            CIR-START(VAR-I)   DELIMITED BY SIZE
+101054            ","                DELIMITED BY SIZE
+101055            CIR-END(VAR-I)     DELIMITED BY SIZE
+101056            INTO CSV-LINE.
+101057     MOVE CSV-LINE TO CSV-REC.
+101058     WRITE CSV-REC.
+101059     ADD 1 TO VAR-I.
+101060     IF VAR-I > POINT-COUNT
+101061         GO TO CSV-CIRCLE-LOOP-EXIT.
+101062     GO TO CSV-CIRCLE-LOOP.
+101063*
+101000* READ THE POINTS FOR THIS DATASET INTO POINTS-TABLE,
+101000* THEN DRAW THEM - POINT-COUNT WAS ALREADY SET BY
+101000* READ-DATASET-HEADER
 101100 LINK-NUMBERS.
-101101     READ IN-FILE.
-101101     MOVE 0 TO FST-NUM.
-101101     IF NUM-1 NOT = " " MOVE NUM-1 TO FST-NUM.
-101101     IF NUM-1 NOT = " " MULTIPLY 10 BY FST-NUM.
-101101     ADD NUM-2 TO FST-NUM.
-101103     MOVE FST-NUM TO POINT-COUNT.
-101114     READ IN-FILE.
-101115     MOVE 0 TO FST-NUM.
-101115     IF NUM-1 NOT = " " MOVE NUM-1 TO FST-NUM.
-101115     IF NUM-1 NOT = " " MULTIPLY 10 BY FST-NUM.
-101115     ADD NUM-2 TO FST-NUM.
-101115     MOVE 0 TO SND-NUM.
-101115     IF NUM-3 NOT = " " MOVE NUM-3 TO SND-NUM.
-101115     IF NUM-3 NOT = " " MULTIPLY 10 BY SND-NUM.
-101115     ADD NUM-4 TO SND-NUM.
-101117     MOVE FST-NUM TO X1.
-101118     MOVE SND-NUM TO Y1.
-101118* ADD 1 BECAUSE THE GRAPH START AT 0,0
-101118* BUT THE ARRAY START AT 1
-101118     ADD 1 TO X1.
-101118     ADD 1 TO Y1.
-101119* FROM NOW ON, VAR-I MEANS HOW MANY POINTS HAS BEEN READ
-101120     MOVE 1 TO VAR-I.
-101121* READ ALL THE POINTS
+101104     GO TO SCAN-POINT-RANGE.
+101105 SCAN-POINT-RANGE-EXIT.
+101106     GO TO COMPUTE-SCALE.
+101107 COMPUTE-SCALE-EXIT.
+101110     GO TO COMPUTE-PATH-LENGTH.
+101111 COMPUTE-PATH-LENGTH-EXIT.
+101108     GO TO PLACE-FIRST-POINT.
+101109 PLACE-FIRST-POINT-EXIT.
+101119* FROM NOW ON, VAR-I MEANS HOW MANY POINTS HAS BEEN PLACED -
+101119* NORMALLY 1, BUT START-IDX IS RESUME-VAR-I INSTEAD WHEN THIS
+101119* DATASET WAS ONLY PARTWAY DRAWN LAST RUN (SEE
+101119* FILL-EMPTY-GRAPH-EXIT)
+101120     MOVE START-IDX TO VAR-I.
+101120* A ONE-POINT DATASET HAS NO SEGMENT TO DRAW - READ-NEXT-POINT
+101120* ALWAYS LOOKS AHEAD TO POINT VAR-I + 1, SO ENTERING THE LOOP
+101120* AT ALL WOULD RUN PAST THE END OF POINTS-TABLE. PLOT THE LONE
+101120* POINT DIRECTLY AND SKIP THE LOOP
+101120     IF POINT-COUNT < 2
+101120         MOVE CUR-SYMBOL TO THE-CELL(Y1, X1)
+101120         GO TO LINK-NUMBERS-EXIT.
+101121* DRAW ALL THE POINTS
 101122     GO TO READ-POINT-LOOP.
 101123 READ-POINT-LOOP-EXIT.
 101124* DRAW THE LAST POINT, BECAUSE WE DIDNT DRAW IT BELOW
-101125     MOVE "*" TO THE-CELL(Y2, X2).
+101125     MOVE CUR-SYMBOL TO THE-CELL(Y2, X2).
 101126     GO TO LINK-NUMBERS-EXIT.
-101130*
-101131 READ-POINT-LOOP.
-101132     GO TO READ-NEXT-POINT.
-101133 READ-NEXT-POINT-EXIT.
-101134     GO TO SHIFT-POINT.
-101135 SHIFT-POINT-EXIT.
-101136     ADD 1 TO VAR-I.
-101137     IF VAR-I = POINT-COUNT
-101121         GO TO READ-POINT-LOOP-EXIT.
-101122     GO TO READ-POINT-LOOP.
+101127*
+101128* PLACE THE FIRST POINT OF THE DATASET AT X1,Y1
+101129 PLACE-FIRST-POINT.
+101130     MOVE PT-SERIES(START-IDX) TO CUR-SERIES.
+101130     MOVE SERIES-SYMBOLS(CUR-SERIES:1) TO CUR-SYMBOL.
+101130     IF SCALE-FLAG NOT = "Y"
+101130         GO TO PLACE-FIRST-POINT-UNSCALED.
+101130* SCALE ABOUT THE ORIGIN, NOT ABOUT MIN-X/MIN-Y, SO A RESCALED
+101130* DATASET'S REAL (0,0) STILL LANDS ON THE "+" FILL-EMPTY-GRAPH
+101130* DREW AT ORIGIN-X/ORIGIN-Y - THEN CLIP THE SAME AS THE UNSCALED
+101130* PATH SO AN OUT-OF-RANGE POINT IS PULLED ONTO THE GRID INSTEAD
+101130* OF OVERFLOWING THE UNSIGNED X1/Y1
+101130     COMPUTE SGN-X ROUNDED =
+101130         ORIGIN-X + (PT-X(START-IDX) * SCALE-FACTOR).
+101130     COMPUTE SGN-Y ROUNDED =
+101130         ORIGIN-Y + (PT-Y(START-IDX) * SCALE-FACTOR).
+101130     IF SGN-X < 1 MOVE 1 TO SGN-X.
+101130     IF SGN-X > ACTIVE-COLS MOVE ACTIVE-COLS TO SGN-X.
+101130     IF SGN-Y < 1 MOVE 1 TO SGN-Y.
+101130     IF SGN-Y > ACTIVE-ROWS MOVE ACTIVE-ROWS TO SGN-Y.
+101130     MOVE SGN-X TO X1.
+101130     MOVE SGN-Y TO Y1.
+101134     GO TO PLACE-FIRST-POINT-EXIT.
+101131* PLACE THE POINT RELATIVE TO THE ORIGIN SO THE GRID CAN SHOW
+101131* ALL FOUR QUADRANTS - COMPUTE INTO A SIGNED SCRATCH FIELD
+101131* FIRST AND CLIP TO THE GRID EDGE, OTHERWISE A POINT LEFT OF
+101131* OR BELOW THE ORIGIN OVERFLOWS THE UNSIGNED X1/Y1 AND GETS
+101131* MIRRORED TO THE WRONG SIDE OF THE CANVAS INSTEAD OF BEING
+101131* CLIPPED ON-GRID
+101131 PLACE-FIRST-POINT-UNSCALED.
+101132     COMPUTE SGN-X = ORIGIN-X + PT-X(START-IDX).
+101132     COMPUTE SGN-Y = ORIGIN-Y + PT-Y(START-IDX).
+101132     IF SGN-X < 1 MOVE 1 TO SGN-X.
+101132     IF SGN-X > ACTIVE-COLS MOVE ACTIVE-COLS TO SGN-X.
+101132     IF SGN-Y < 1 MOVE 1 TO SGN-Y.
+101132     IF SGN-Y > ACTIVE-ROWS MOVE ACTIVE-ROWS TO SGN-Y.
+101132     MOVE SGN-X TO X1.
+101132     MOVE SGN-Y TO Y1.
+101134     GO TO PLACE-FIRST-POINT-EXIT.
+101135*
+101136 READ-POINT-LOOP.
+101137     GO TO READ-NEXT-POINT.
+101138 READ-NEXT-POINT-EXIT.
+101139     GO TO SHIFT-POINT.
+101140 SHIFT-POINT-EXIT.
+101141     ADD 1 TO VAR-I.
+101141     GO TO SAVE-PARTIAL-CHECKPOINT.
+101141 SAVE-PARTIAL-CHECKPOINT-EXIT.
+101142* >= INSTEAD OF = - IF A TRUNCATED DATASET EVER LEFT VAR-I TO
+101142* OVERSHOOT POINT-COUNT THIS MUST STILL STOP, NOT READ PAST
+101142* THE END OF POINTS-TABLE FOREVER
+101142     IF VAR-I >= POINT-COUNT
+101143         GO TO READ-POINT-LOOP-EXIT.
+101144     GO TO READ-POINT-LOOP.
 101199*
-101200 READ-NEXT-POINT.
-101201     READ IN-FILE.
-101202     GO TO PARSE-NUMBERS.
-101203 PARSE-NUMBERS-EXIT.
-101204     MOVE FST-NUM TO X2.
-101205     MOVE SND-NUM TO Y2.
-101205     ADD 1 TO X2.
-101205     ADD 1 TO Y2.
+101200* FETCH THE NEXT POINT ALREADY HELD IN POINTS-TABLE
+101201 READ-NEXT-POINT.
+101204     IF SCALE-FLAG NOT = "Y"
+101204         GO TO READ-NEXT-POINT-UNSCALED.
+101204* SAME ORIGIN-RELATIVE SCALE-AND-CLIP TREATMENT AS
+101204* PLACE-FIRST-POINT, FOR THE SAME REASON
+101204     COMPUTE SGN-X ROUNDED =
+101204         ORIGIN-X + (PT-X(VAR-I + 1) * SCALE-FACTOR).
+101204     COMPUTE SGN-Y ROUNDED =
+101204         ORIGIN-Y + (PT-Y(VAR-I + 1) * SCALE-FACTOR).
+101204     IF SGN-X < 1 MOVE 1 TO SGN-X.
+101204     IF SGN-X > ACTIVE-COLS MOVE ACTIVE-COLS TO SGN-X.
+101204     IF SGN-Y < 1 MOVE 1 TO SGN-Y.
+101204     IF SGN-Y > ACTIVE-ROWS MOVE ACTIVE-ROWS TO SGN-Y.
+101204     MOVE SGN-X TO X2.
+101204     MOVE SGN-Y TO Y2.
+101204     GO TO READ-NEXT-POINT-CONTINUE.
+101205* SAME SIGNED-SCRATCH-AND-CLIP TREATMENT AS PLACE-FIRST-POINT,
+101205* FOR THE SAME REASON
+101205 READ-NEXT-POINT-UNSCALED.
+101205     COMPUTE SGN-X = ORIGIN-X + PT-X(VAR-I + 1).
+101205     COMPUTE SGN-Y = ORIGIN-Y + PT-Y(VAR-I + 1).
+101205     IF SGN-X < 1 MOVE 1 TO SGN-X.
+101205     IF SGN-X > ACTIVE-COLS MOVE ACTIVE-COLS TO SGN-X.
+101205     IF SGN-Y < 1 MOVE 1 TO SGN-Y.
+101205     IF SGN-Y > ACTIVE-ROWS MOVE ACTIVE-ROWS TO SGN-Y.
+101205     MOVE SGN-X TO X2.
+101205     MOVE SGN-Y TO Y2.
+101205 READ-NEXT-POINT-CONTINUE.
+101205* A CHANGE OF SERIES MEANS A NEW POLYLINE STARTS HERE - DO NOT
+101205* DRAW A CONNECTING SEGMENT BACK TO THE PREVIOUS SERIES
+101205     IF PT-SERIES(VAR-I + 1) NOT = CUR-SERIES
+101205         GO TO NEW-SERIES-POINT.
+101205     MOVE SERIES-SYMBOLS(CUR-SERIES:1) TO CUR-SYMBOL.
 101206     GO TO DRAW-LINE.
 101207 DRAW-LINE-EXIT.
 101208     GO TO READ-NEXT-POINT-EXIT.
+101209*
+101210* THE OLD SERIES' LAST POINT NEVER GOT AN OUTGOING SEGMENT -
+101211* DRAW IT NOW, THEN SWITCH TO THE NEW SERIES WITHOUT A LINE
+101212 NEW-SERIES-POINT.
+101213     MOVE SERIES-SYMBOLS(CUR-SERIES:1) TO CUR-SYMBOL.
+101214     MOVE CUR-SYMBOL TO THE-CELL(Y1, X1).
+101215     MOVE PT-SERIES(VAR-I + 1) TO CUR-SERIES.
+101215* REFRESH CUR-SYMBOL FOR THE NEW SERIES NOW, NOT JUST ON THE NEXT
+101215* READ-NEXT-POINT CALL - IF THIS SWITCH HAPPENS ON THE DATASET'S
+101215* FINAL POINT THERE IS NO NEXT CALL, AND READ-POINT-LOOP-EXIT'S
+101215* "DRAW THE LAST POINT" WOULD OTHERWISE PLOT IT WITH THE OLD
+101215* SERIES' SYMBOL
+101215     MOVE SERIES-SYMBOLS(CUR-SERIES:1) TO CUR-SYMBOL.
+101216     GO TO READ-NEXT-POINT-EXIT.
 101300*
 101301 SHIFT-POINT.
 101302     MOVE X2 TO X1.
@@ -224,7 +958,7 @@
 102119     COMPUTE CELL-VALUE ROUNDED =
 102120         (CELL-I - X1) / (X2 - X1) * (Y2 - Y1) + Y1.
 102121     MOVE CELL-VALUE TO CELL-J.
-102122     MOVE "*" TO THE-CELL(CELL-J, CELL-I).
+102122     MOVE CUR-SYMBOL TO THE-CELL(CELL-J, CELL-I).
 102123     IF X2 > X1 ADD 1 TO CELL-I.
 102124     IF X2 < X1 SUBTRACT 1 FROM CELL-I.
 102126     IF CELL-I = X1 OR CELL-I = X2
@@ -242,20 +976,253 @@
 102219     COMPUTE CELL-VALUE ROUNDED =
 102220         (CELL-I - Y1) / (Y2 - Y1) * (X2 - X1) + X1.
 102221     MOVE CELL-VALUE TO CELL-J.
-102222     MOVE "*" TO THE-CELL(CELL-I, CELL-J).
+102222     MOVE CUR-SYMBOL TO THE-CELL(CELL-I, CELL-J).
 102223     IF Y2 > Y1 ADD 1 TO CELL-I.
 102224     IF Y2 < Y1 SUBTRACT 1 FROM CELL-I.
 102225     IF CELL-I = Y1 OR CELL-I = Y2
 102226         GO TO DRAW-LINE-Y-LOOP-EXIT.
 102227     GO TO DRAW-LINE-Y-LOOP.
 102230
-103000 PARSE-NUMBERS.
-103001     MOVE 0 TO FST-NUM.
-103002     IF NUM-1 NOT = " " MOVE NUM-1 TO FST-NUM.
-103003     IF NUM-1 NOT = " " MULTIPLY 10 BY FST-NUM.
-103004     ADD NUM-2 TO FST-NUM.
-103011     MOVE 0 TO SND-NUM.
-103012     IF NUM-3 NOT = " " MOVE NUM-3 TO SND-NUM.
-103013     IF NUM-3 NOT = " " MULTIPLY 10 BY SND-NUM.
-103014     ADD NUM-4 TO SND-NUM.
-103099     GO TO PARSE-NUMBERS-EXIT.
\ No newline at end of file
+102500* DRAW EVERY CIRCLE/ARC RECORD IN A CIRCLE-MODE DATASET -
+102501* POINT-COUNT (SET BY READ-DATASET-HEADER) IS HOW MANY
+102502* CIRCLE RECORDS FOLLOW THE HEADER
+102503 DRAW-CIRCLES.
+102504     MOVE 99  TO MIN-X.
+102505     MOVE -99 TO MAX-X.
+102506     MOVE 99  TO MIN-Y.
+102507     MOVE -99 TO MAX-Y.
+102508     MOVE 0 TO PATH-LENGTH.
+102509     MOVE 1 TO VAR-I.
+102510     GO TO DRAW-CIRCLES-LOOP.
+102511 DRAW-CIRCLES-LOOP-EXIT.
+102512     GO TO LINK-NUMBERS-EXIT.
+102513 DRAW-CIRCLES-LOOP.
+102514     GO TO READ-CIRCLE-RECORD.
+102515 READ-CIRCLE-RECORD-EXIT.
+102516     GO TO DRAW-ONE-CIRCLE.
+102517 DRAW-ONE-CIRCLE-EXIT.
+102518     ADD 1 TO VAR-I.
+102519     IF VAR-I > POINT-COUNT
+102520         GO TO DRAW-CIRCLES-LOOP-EXIT.
+102521     GO TO DRAW-CIRCLES-LOOP.
+102522*
+102523* READ ONE CIRCLE RECORD - CENTER, RADIUS, AND ARC SWEEP -
+102524* AND FOLD ITS LENGTH INTO THE GEOMETRY SUMMARY. THE BOUNDING
+102524* BOX IS FOLDED SEPARATELY BY CIRCLE-ANGLE-LOOP AS EACH POINT
+102524* IS ACTUALLY PLOTTED, SINCE AN ARC (AS OPPOSED TO A FULL
+102524* CIRCLE) DOES NOT COVER THE WHOLE CENTER +/- RADIUS SQUARE
+102525 READ-CIRCLE-RECORD.
+102526     READ IN-FILE
+102527         AT END
+102528         SUBTRACT 1 FROM VAR-I GIVING SND-NUM
+102529         DISPLAY "ERROR: INPUT TRUNCATED - HEADER CLAIMED "
+102529                 POINT-COUNT " CIRCLES BUT ONLY " SND-NUM
+102529                 " WERE FOUND - REJECTING INPUT FILE"
+102530         STOP RUN
+102531     END-READ.
+102532     IF IN-FILE-STATUS NOT = "00"
+102533         DISPLAY "ERROR: I/O ERROR READING INPUT FILE - STATUS "
+102534                 IN-FILE-STATUS
+102535         STOP RUN.
+102535* SAME EARLY-NEXT-HEADER CHECK AS SCAN-POINT-LOOP, FOR THE SAME
+102535* REASON - A CIRCLE RECORD NEVER SETS REC-MODE ITSELF
+102535     IF REC-MODE = "L" OR REC-MODE = "C"
+102535         SUBTRACT 1 FROM VAR-I GIVING SND-NUM
+102535         DISPLAY "ERROR: INPUT TRUNCATED - HEADER CLAIMED "
+102535                 POINT-COUNT " CIRCLES BUT THE NEXT DATASET'S "
+102535                 "HEADER FOLLOWED AFTER ONLY " SND-NUM
+102535         DISPLAY "ERROR: REJECTING INPUT FILE"
+102535         STOP RUN.
+102536     MOVE 0 TO FST-NUM.
+102537     IF NUM-1 NOT = " " MOVE NUM-1 TO FST-NUM.
+102538     IF NUM-1 NOT = " " MULTIPLY 10 BY FST-NUM.
+102539     ADD NUM-2 TO FST-NUM.
+102540     MOVE 0 TO SND-NUM.
+102541     IF NUM-3 NOT = " " MOVE NUM-3 TO SND-NUM.
+102542     IF NUM-3 NOT = " " MULTIPLY 10 BY SND-NUM.
+102543     ADD NUM-4 TO SND-NUM.
+102544     MOVE FST-NUM TO CIRCLE-CX.
+102545     IF SIGN-1 = "-" COMPUTE CIRCLE-CX = 0 - FST-NUM.
+102546     MOVE SND-NUM TO CIRCLE-CY.
+102547     IF SIGN-2 = "-" COMPUTE CIRCLE-CY = 0 - SND-NUM.
+102548     COMPUTE CIRCLE-RADIUS = (RAD-1 * 10) + RAD-2.
+102549     COMPUTE ARC-START-DEG = (ARC-S-1 * 100) + (ARC-S-2 * 10)
+102550             + ARC-S-3.
+102551     COMPUTE ARC-END-DEG = (ARC-E-1 * 100) + (ARC-E-2 * 10)
+102552             + ARC-E-3.
+102552     MOVE CIRCLE-CX     TO CIR-CX(VAR-I).
+102552     MOVE CIRCLE-CY     TO CIR-CY(VAR-I).
+102552     MOVE CIRCLE-RADIUS TO CIR-RADIUS(VAR-I).
+102552     MOVE ARC-START-DEG TO CIR-START(VAR-I).
+102552     MOVE ARC-END-DEG   TO CIR-END(VAR-I).
+102561     IF ARC-START-DEG = ARC-END-DEG
+102562         COMPUTE SEG-LEN ROUNDED = 2 * 3.14159265 * CIRCLE-RADIUS
+102563     ELSE
+102564         COMPUTE SEG-LEN ROUNDED = (ARC-END-DEG - ARC-START-DEG)
+102565             * 3.14159265 / 180 * CIRCLE-RADIUS
+102566     END-IF.
+102567     ADD SEG-LEN TO PATH-LENGTH.
+102568     GO TO READ-CIRCLE-RECORD-EXIT.
+102569*
+102570* STEP ROUND THE ARC ONE DEGREE AT A TIME, PLOTTING EACH POINT
+102571 DRAW-ONE-CIRCLE.
+102572     MOVE ARC-START-DEG TO ARC-ANGLE.
+102573     IF ARC-START-DEG = ARC-END-DEG
+102574         MOVE 0 TO ARC-ANGLE.
+102574     GO TO CIRCLE-ANGLE-LOOP.
+102575 CIRCLE-ANGLE-LOOP-EXIT.
+102576     GO TO DRAW-ONE-CIRCLE-EXIT.
+102576 CIRCLE-ANGLE-LOOP.
+102577     COMPUTE ANGLE-RADIANS = ARC-ANGLE * 3.14159265 / 180.
+102578     COMPUTE CIRC-PLOT-X ROUNDED =
+102579         CIRCLE-RADIUS * FUNCTION COS(ANGLE-RADIANS).
+102580     COMPUTE CIRC-PLOT-Y ROUNDED =
+102581         CIRCLE-RADIUS * FUNCTION SIN(ANGLE-RADIANS).
+102581* FOLD THIS ACTUAL PLOTTED POINT INTO THE BOUNDING BOX - FOR AN
+102581* ARC (START NOT = END) THIS COVERS ONLY THE DEGREES STEPPED,
+102581* NOT THE WHOLE CENTER +/- RADIUS SQUARE A FULL CIRCLE WOULD
+102581     COMPUTE SGN-X = CIRCLE-CX + CIRC-PLOT-X.
+102581     IF SGN-X < MIN-X MOVE SGN-X TO MIN-X.
+102581     IF SGN-X > MAX-X MOVE SGN-X TO MAX-X.
+102581     COMPUTE SGN-Y = CIRCLE-CY + CIRC-PLOT-Y.
+102581     IF SGN-Y < MIN-Y MOVE SGN-Y TO MIN-Y.
+102581     IF SGN-Y > MAX-Y MOVE SGN-Y TO MAX-Y.
+102582     GO TO PLOT-CIRCLE-POINT.
+102583 PLOT-CIRCLE-POINT-EXIT.
+102584     ADD 1 TO ARC-ANGLE.
+102585     IF ARC-START-DEG = ARC-END-DEG
+102586         IF ARC-ANGLE > 359
+102587             GO TO CIRCLE-ANGLE-LOOP-EXIT
+102588         END-IF
+102589     ELSE
+102590         IF ARC-ANGLE > ARC-END-DEG
+102591             GO TO CIRCLE-ANGLE-LOOP-EXIT
+102592         END-IF
+102593     END-IF.
+102594     GO TO CIRCLE-ANGLE-LOOP.
+102595*
+102596* PLOT ONE CIRCLE POINT RELATIVE TO THE ORIGIN, IF IT FALLS
+102597* INSIDE THE GRID
+102598 PLOT-CIRCLE-POINT.
+102599     COMPUTE SGN-X = ORIGIN-X + CIRCLE-CX + CIRC-PLOT-X.
+102600     COMPUTE SGN-Y = ORIGIN-Y + CIRCLE-CY + CIRC-PLOT-Y.
+102601     IF SGN-X > 0 AND SGN-X < ACTIVE-COLS + 1
+102601        AND SGN-Y > 0 AND SGN-Y < ACTIVE-ROWS + 1
+102602         MOVE SGN-X TO X2
+102603         MOVE SGN-Y TO Y2
+102604         MOVE "*" TO THE-CELL(Y2, X2).
+102605     GO TO PLOT-CIRCLE-POINT-EXIT.
+102606*
+102900* FIRST PASS - FIND THE MIN/MAX OF ALL POINTS READ
+102901* SO WE KNOW IF THE SET NEEDS TO BE RESCALED
+102902 SCAN-POINT-RANGE.
+102903     MOVE 99  TO MIN-X.
+102904     MOVE -99 TO MAX-X.
+102905     MOVE 99  TO MIN-Y.
+102906     MOVE -99 TO MAX-Y.
+102907     MOVE 1   TO VAR-I.
+102908     GO TO SCAN-POINT-LOOP.
+102909 SCAN-POINT-LOOP-EXIT.
+102910     GO TO SCAN-POINT-RANGE-EXIT.
+102911*
+102912 SCAN-POINT-LOOP.
+102913     READ IN-FILE
+102913         AT END
+102913         SUBTRACT 1 FROM VAR-I GIVING FST-NUM
+102913         DISPLAY "ERROR: INPUT TRUNCATED - HEADER CLAIMED "
+102913                 POINT-COUNT " POINTS BUT ONLY " FST-NUM
+102913                 " WERE FOUND - REJECTING INPUT FILE"
+102913         STOP RUN
+102913     END-READ.
+102913     IF IN-FILE-STATUS NOT = "00"
+102913         DISPLAY "ERROR: I/O ERROR READING INPUT FILE - STATUS "
+102913                 IN-FILE-STATUS
+102913         STOP RUN.
+102913* A RECORD STILL CARRYING A HEADER'S REC-MODE ("L" OR "C") IS NOT
+102913* REALLY THE NEXT POINT OF THIS DATASET - IT IS THE NEXT DATASET'S
+102913* OWN HEADER, READ TOO EARLY BECAUSE THIS DATASET'S HEADER
+102913* OVERSTATED ITS POINT COUNT. REJECT INSTEAD OF SILENTLY DRAWING
+102913* THE NEXT DATASET'S HEADER AS IF IT WERE A POINT
+102913     IF REC-MODE = "L" OR REC-MODE = "C"
+102913         SUBTRACT 1 FROM VAR-I GIVING FST-NUM
+102913         DISPLAY "ERROR: INPUT TRUNCATED - HEADER CLAIMED "
+102913                 POINT-COUNT " POINTS BUT THE NEXT DATASET'S "
+102913                 "HEADER FOLLOWED AFTER ONLY " FST-NUM
+102913         DISPLAY "ERROR: REJECTING INPUT FILE"
+102913         STOP RUN.
+102914     MOVE 0 TO FST-NUM.
+102915     IF NUM-1 NOT = " " MOVE NUM-1 TO FST-NUM.
+102916     IF NUM-1 NOT = " " MULTIPLY 10 BY FST-NUM.
+102917     ADD NUM-2 TO FST-NUM.
+102918     MOVE 0 TO SND-NUM.
+102919     IF NUM-3 NOT = " " MOVE NUM-3 TO SND-NUM.
+102920     IF NUM-3 NOT = " " MULTIPLY 10 BY SND-NUM.
+102921     ADD NUM-4 TO SND-NUM.
+102921     MOVE FST-NUM TO SGN-X.
+102921     IF SIGN-1 = "-" COMPUTE SGN-X = 0 - FST-NUM.
+102921     MOVE SND-NUM TO SGN-Y.
+102921     IF SIGN-2 = "-" COMPUTE SGN-Y = 0 - SND-NUM.
+102921     MOVE SGN-X TO PT-X(VAR-I).
+102921     MOVE SGN-Y TO PT-Y(VAR-I).
+102921     MOVE 1 TO PT-SERIES(VAR-I).
+102921     IF SERIES-ID-F NOT = " " MOVE SERIES-ID-F TO PT-SERIES(VAR-I).
+102921     MOVE "Y" TO SERIES-USED(PT-SERIES(VAR-I):1).
+102922     IF SGN-X < MIN-X MOVE SGN-X TO MIN-X.
+102923     IF SGN-X > MAX-X MOVE SGN-X TO MAX-X.
+102924     IF SGN-Y < MIN-Y MOVE SGN-Y TO MIN-Y.
+102925     IF SGN-Y > MAX-Y MOVE SGN-Y TO MAX-Y.
+102926     ADD 1 TO VAR-I.
+102927     IF VAR-I > POINT-COUNT
+102928         GO TO SCAN-POINT-LOOP-EXIT.
+102929     GO TO SCAN-POINT-LOOP.
+102950*
+102951* DECIDE IF THE POINT SET IS WIDER THAN THE GRID AND, IF SO,
+102952* WORK OUT A PROPORTIONAL SCALE FACTOR TO FIT IT IN
+102952 COMPUTE-SCALE.
+102953     COMPUTE RANGE-X = MAX-X - MIN-X.
+102954     COMPUTE RANGE-Y = MAX-Y - MIN-Y.
+102954     COMPUTE SCALE-COLS-BUDGET = ACTIVE-COLS - 2.
+102954     COMPUTE SCALE-ROWS-BUDGET = ACTIVE-ROWS - 2.
+102955     MOVE "N" TO SCALE-FLAG.
+102956     MOVE 1 TO SCALE-FACTOR.
+102957     IF RANGE-X > SCALE-COLS-BUDGET OR RANGE-Y > SCALE-ROWS-BUDGET
+102958         MOVE "Y" TO SCALE-FLAG
+102959         MOVE 1 TO X-SCALE-FACTOR
+102960         MOVE 1 TO Y-SCALE-FACTOR
+102961         IF RANGE-X > 0
+102962             COMPUTE X-SCALE-FACTOR ROUNDED =
+102962                 SCALE-COLS-BUDGET / RANGE-X
+102963         END-IF
+102964         IF RANGE-Y > 0
+102965             COMPUTE Y-SCALE-FACTOR ROUNDED =
+102965                 SCALE-ROWS-BUDGET / RANGE-Y
+102966         END-IF
+102967         IF X-SCALE-FACTOR < Y-SCALE-FACTOR
+102968             MOVE X-SCALE-FACTOR TO SCALE-FACTOR
+102969         ELSE
+102970             MOVE Y-SCALE-FACTOR TO SCALE-FACTOR
+102971         END-IF
+102972         DISPLAY "NOTICE: POINTS EXCEED GRID - RESCALED"
+102973     END-IF.
+102974     GO TO COMPUTE-SCALE-EXIT.
+102980*
+102981* SUM THE STRAIGHT-LINE LENGTH OF EVERY SEGMENT IN THE PATH,
+102982* IN REAL COORDINATE UNITS - BEFORE ANY GRID RESCALING
+102982 COMPUTE-PATH-LENGTH.
+102983     MOVE 0 TO PATH-LENGTH.
+102984     IF POINT-COUNT < 2
+102985         GO TO COMPUTE-PATH-LENGTH-EXIT.
+102986     MOVE 1 TO VAR-I.
+102987     GO TO PATH-LENGTH-LOOP.
+102988 PATH-LENGTH-LOOP-EXIT.
+102989     GO TO COMPUTE-PATH-LENGTH-EXIT.
+102990 PATH-LENGTH-LOOP.
+102991     COMPUTE SEG-DX = PT-X(VAR-I + 1) - PT-X(VAR-I).
+102992     COMPUTE SEG-DY = PT-Y(VAR-I + 1) - PT-Y(VAR-I).
+102993     COMPUTE SEG-LEN ROUNDED =
+102994         FUNCTION SQRT(SEG-DX * SEG-DX + SEG-DY * SEG-DY).
+102995     ADD SEG-LEN TO PATH-LENGTH.
+102996     ADD 1 TO VAR-I.
+102997     IF VAR-I < POINT-COUNT
+102998         GO TO PATH-LENGTH-LOOP.
+102999     GO TO PATH-LENGTH-LOOP-EXIT.
